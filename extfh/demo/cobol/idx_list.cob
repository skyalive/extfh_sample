@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDX-LIST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDXFILE ASSIGN DYNAMIC WS-IDXFILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDX-KEY
+               FILE STATUS IS IDX-STATUS.
+           SELECT RPTFILE ASSIGN DYNAMIC WS-RPTFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDXFILE.
+       01  IDX-REC.
+           COPY IDXREC.
+       FD  RPTFILE.
+       01  RPT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IDXFILE-NAME          PIC X(256).
+       01  WS-RPTFILE-NAME          PIC X(256).
+       01  IDX-STATUS               PIC 9(02) VALUE 0.
+       01  RPT-STATUS               PIC 9(02) VALUE 0.
+       01  EOF-FLAG                 PIC X VALUE "N".
+       01  RECORD-COUNT             PIC 9(8) VALUE 0.
+       01  WS-LINES-ON-PAGE         PIC 9(4) VALUE 0.
+       01  WS-PAGE-NUMBER           PIC 9(4) VALUE 0.
+       01  WS-PAGE-SIZE             PIC 9(4) VALUE 20.
+       01  WS-NOW                   PIC X(21).
+       01  WS-AMOUNT-EDIT            PIC ZZZZZZZ9.99.
+           COPY STATCODE.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "IDX-LIST START".
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW.
+
+           MOVE "IDXFILE" TO WS-IDXFILE-NAME.
+           ACCEPT WS-IDXFILE-NAME FROM ENVIRONMENT "IDXLIST_IDXFILE".
+           IF WS-IDXFILE-NAME = SPACES
+               MOVE "IDXFILE" TO WS-IDXFILE-NAME
+           END-IF.
+
+           MOVE "idx_list.rpt" TO WS-RPTFILE-NAME.
+           ACCEPT WS-RPTFILE-NAME FROM ENVIRONMENT "IDXLIST_RPTFILE".
+           IF WS-RPTFILE-NAME = SPACES
+               MOVE "idx_list.rpt" TO WS-RPTFILE-NAME
+           END-IF.
+
+           OPEN INPUT IDXFILE.
+           IF IDX-STATUS NOT = "00"
+               MOVE IDX-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "IDXFILE OPEN FAILED: " IDX-STATUS
+                   " - " WS-FH-TEXT
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RPTFILE.
+           IF RPT-STATUS NOT = "00"
+               MOVE RPT-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "RPTFILE OPEN FAILED: " RPT-STATUS
+                   " - " WS-FH-TEXT
+               CLOSE IDXFILE
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ IDXFILE NEXT
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO RECORD-COUNT
+                       PERFORM WRITE-DETAIL-LINE
+               END-READ
+               IF IDX-STATUS NOT = "00" AND IDX-STATUS NOT = "10"
+                   MOVE IDX-STATUS TO WS-FH-STATUS
+                   PERFORM DECODE-FH-STATUS
+                   DISPLAY "IDXFILE READ FAILED: " IDX-STATUS
+                       " - " WS-FH-TEXT
+                   MOVE "Y" TO EOF-FLAG
+               END-IF
+           END-PERFORM.
+
+           PERFORM WRITE-FOOTER.
+           CLOSE IDXFILE RPTFILE.
+           DISPLAY "IDX-LIST DONE - " RECORD-COUNT " RECORD(S) LISTED".
+           STOP RUN.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINES-ON-PAGE = 0
+               PERFORM WRITE-PAGE-HEADER
+           END-IF.
+           MOVE SPACES TO RPT-LINE.
+           MOVE IDX-AMOUNT TO WS-AMOUNT-EDIT.
+           STRING IDX-KEY DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   IDX-STATUS-CODE DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   IDX-TRANS-DATE DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   WS-AMOUNT-EDIT DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   IDX-DESCRIPTION(1:30) DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE.
+           ADD 1 TO WS-LINES-ON-PAGE.
+           IF WS-LINES-ON-PAGE >= WS-PAGE-SIZE
+               MOVE 0 TO WS-LINES-ON-PAGE
+           END-IF.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "IDXFILE LISTING - " WS-IDXFILE-NAME
+                   DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "RUN DATE/TIME: " WS-NOW "   PAGE: " WS-PAGE-NUMBER
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE "KEY         ST  DATE      AMOUNT       DESCRIPTION"
+               TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "----------  --  --------  -----------  "
+                   "------------------------------"
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       WRITE-FOOTER.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           STRING "TOTAL RECORDS LISTED: " RECORD-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       COPY STATDECP.
