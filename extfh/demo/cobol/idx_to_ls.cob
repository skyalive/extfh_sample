@@ -4,62 +4,184 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IDXFILE ASSIGN TO "IDXFILE"
+           SELECT IDXFILE ASSIGN DYNAMIC WS-IDXFILE-NAME
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS IDX-KEY
                FILE STATUS IS IDX-STATUS.
-           SELECT OUTFILE ASSIGN TO "output.txt"
+           SELECT OUTFILE ASSIGN DYNAMIC WS-OUTFILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS OUT-STATUS.
+           SELECT RPTFILE ASSIGN DYNAMIC WS-RPTFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  IDXFILE.
        01  IDX-REC.
-           05 IDX-KEY               PIC X(10).
-           05 IDX-DATA              PIC X(90).
+           COPY IDXREC.
        FD  OUTFILE.
        01  OUT-REC                  PIC X(100).
+       FD  RPTFILE.
+       01  RPT-LINE                 PIC X(80).
 
        WORKING-STORAGE SECTION.
+       01  WS-IDXFILE-NAME          PIC X(256).
+       01  WS-OUTFILE-NAME          PIC X(256).
+       01  WS-RPTFILE-NAME          PIC X(256).
        01  IDX-STATUS               PIC 9(02) VALUE 0.
        01  OUT-STATUS               PIC 9(02) VALUE 0.
+       01  RPT-STATUS               PIC 9(02) VALUE 0.
        01  EOF-FLAG                 PIC X VALUE "N".
-       01  READ-COUNT               PIC 9(4) VALUE 0.
-       01  READ-LIMIT               PIC 9(4) VALUE 20.
+       01  WRITE-COUNT               PIC 9(8) VALUE 0.
+       01  READ-COUNT                PIC 9(8) VALUE 0.
+       01  SKIP-COUNT                PIC 9(8) VALUE 0.
+       01  WS-MAX-RECORDS           PIC 9(8) VALUE 0.
+       01  WS-MAX-RECORDS-ENV       PIC X(8).
+       01  WS-RANGE-MODE            PIC X VALUE "N".
+       01  WS-START-KEY             PIC X(10).
+       01  WS-END-KEY               PIC X(10).
+       01  WS-START-TS              PIC X(21).
+       01  WS-END-TS                PIC X(21).
+           COPY STATCODE.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "IDX-TO-LS START".
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TS.
+
+           MOVE "IDXFILE" TO WS-IDXFILE-NAME.
+           ACCEPT WS-IDXFILE-NAME FROM ENVIRONMENT "IDXLS_IDXFILE".
+           IF WS-IDXFILE-NAME = SPACES
+               MOVE "IDXFILE" TO WS-IDXFILE-NAME
+           END-IF.
+
+           MOVE "output.txt" TO WS-OUTFILE-NAME.
+           ACCEPT WS-OUTFILE-NAME FROM ENVIRONMENT "IDXLS_OUTFILE".
+           IF WS-OUTFILE-NAME = SPACES
+               MOVE "output.txt" TO WS-OUTFILE-NAME
+           END-IF.
+
+           MOVE "idx_to_ls.rpt" TO WS-RPTFILE-NAME.
+           ACCEPT WS-RPTFILE-NAME FROM ENVIRONMENT "IDXLS_RPTFILE".
+           IF WS-RPTFILE-NAME = SPACES
+               MOVE "idx_to_ls.rpt" TO WS-RPTFILE-NAME
+           END-IF.
+
+           ACCEPT WS-MAX-RECORDS-ENV FROM ENVIRONMENT
+               "IDXLS_MAX_RECORDS".
+           IF WS-MAX-RECORDS-ENV NOT = SPACES
+                   AND FUNCTION TRIM(WS-MAX-RECORDS-ENV) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-MAX-RECORDS-ENV) TO WS-MAX-RECORDS
+           END-IF.
+
            OPEN INPUT IDXFILE
                 OUTPUT OUTFILE.
 
            IF IDX-STATUS NOT = "00"
+               MOVE IDX-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
                DISPLAY "IDXFILE OPEN FAILED: " IDX-STATUS
+                   " - " WS-FH-TEXT
+               MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF.
 
            IF OUT-STATUS NOT = "00"
+               MOVE OUT-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
                DISPLAY "OUTFILE OPEN FAILED: " OUT-STATUS
+                   " - " WS-FH-TEXT
+               MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF.
 
-           PERFORM UNTIL EOF-FLAG = "Y" OR READ-COUNT >= READ-LIMIT
+           ACCEPT WS-START-KEY FROM ENVIRONMENT "IDXLS_START_KEY".
+           ACCEPT WS-END-KEY FROM ENVIRONMENT "IDXLS_END_KEY".
+
+           IF WS-START-KEY NOT = SPACES
+               MOVE "Y" TO WS-RANGE-MODE
+               MOVE WS-START-KEY TO IDX-KEY
+               START IDXFILE KEY IS >= IDX-KEY
+                   INVALID KEY
+                       DISPLAY "NO RECORDS FOUND >= START KEY"
+                       MOVE "Y" TO EOF-FLAG
+               END-START
+           ELSE
+               IF WS-END-KEY NOT = SPACES
+                   MOVE "Y" TO WS-RANGE-MODE
+               END-IF
+           END-IF.
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+                   OR (WS-MAX-RECORDS > 0 AND
+                       WRITE-COUNT >= WS-MAX-RECORDS)
                READ IDXFILE NEXT INTO OUT-REC
                    AT END
                        MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO READ-COUNT
                END-READ
                IF IDX-STATUS NOT = "00" AND IDX-STATUS NOT = "10"
+                   MOVE IDX-STATUS TO WS-FH-STATUS
+                   PERFORM DECODE-FH-STATUS
                    DISPLAY "IDXFILE READ FAILED: " IDX-STATUS
+                       " - " WS-FH-TEXT
                    MOVE "Y" TO EOF-FLAG
                END-IF
+               IF EOF-FLAG = "N" AND WS-RANGE-MODE = "Y"
+                       AND WS-END-KEY NOT = SPACES
+                       AND IDX-KEY > WS-END-KEY
+                   MOVE "Y" TO EOF-FLAG
+                   ADD 1 TO SKIP-COUNT
+               END-IF
                IF EOF-FLAG = "N"
                    WRITE OUT-REC
-                   ADD 1 TO READ-COUNT
+                   ADD 1 TO WRITE-COUNT
                END-IF
            END-PERFORM.
 
            CLOSE IDXFILE OUTFILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TS.
+           PERFORM WRITE-CONTROL-REPORT THRU END-CONTROL-REPORT.
            DISPLAY "IDX-TO-LS DONE".
            STOP RUN.
+
+       WRITE-CONTROL-REPORT.
+           OPEN OUTPUT RPTFILE.
+           IF RPT-STATUS NOT = "00"
+               MOVE RPT-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "RPTFILE OPEN FAILED: " RPT-STATUS
+                   " - " WS-FH-TEXT
+               MOVE 1 TO RETURN-CODE
+               GO TO END-CONTROL-REPORT
+           END-IF.
+           MOVE "IDX-TO-LS RUN CONTROL REPORT" TO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "START TIME  : " WS-START-TS
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "END TIME    : " WS-END-TS
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "RECORDS READ    : " READ-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "RECORDS WRITTEN : " WRITE-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "RECORDS OUT OF RANGE: " SKIP-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+           CLOSE RPTFILE.
+       END-CONTROL-REPORT.
+           EXIT.
+
+       COPY STATDECP.
