@@ -4,14 +4,26 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFILE ASSIGN TO "input.txt"
+           SELECT INFILE ASSIGN DYNAMIC WS-INFILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS IN-STATUS.
-           SELECT IDXFILE ASSIGN TO "IDXFILE"
+           SELECT IDXFILE ASSIGN DYNAMIC WS-IDXFILE-NAME
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS IDX-KEY
                FILE STATUS IS IDX-STATUS.
+           SELECT REJFILE ASSIGN TO "reject.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJ-STATUS.
+           SELECT VALFILE ASSIGN TO "invalid_keys.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VAL-STATUS.
+           SELECT RPTFILE ASSIGN DYNAMIC WS-RPTFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+           SELECT CKPTFILE ASSIGN DYNAMIC WS-CKPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,54 +31,317 @@
        01  IN-REC                  PIC X(100).
        FD  IDXFILE.
        01  IDX-REC.
-           05 IDX-KEY               PIC X(10).
-           05 IDX-DATA              PIC X(90).
+           COPY IDXREC.
+       FD  REJFILE.
+       01  REJ-REC.
+           05 REJ-LINE              PIC X(100).
+           05 FILLER                PIC X(3) VALUE " - ".
+           05 REJ-REASON            PIC X(70).
+       FD  VALFILE.
+       01  VAL-REC.
+           05 VAL-LINE-NUM           PIC 9(8).
+           05 FILLER                 PIC X(3) VALUE " - ".
+           05 VAL-LINE               PIC X(100).
+           05 FILLER                 PIC X(3) VALUE " - ".
+           05 VAL-REASON             PIC X(40).
+       FD  RPTFILE.
+       01  RPT-LINE                 PIC X(80).
+       FD  CKPTFILE.
+       01  CKPT-LINE                PIC X(10).
 
        WORKING-STORAGE SECTION.
+       01  WS-INFILE-NAME           PIC X(256).
+       01  WS-IDXFILE-NAME          PIC X(256).
+       01  WS-RPTFILE-NAME          PIC X(256).
        01  IN-STATUS                PIC 9(02) VALUE 0.
        01  IDX-STATUS               PIC 9(02) VALUE 0.
+       01  REJ-STATUS               PIC 9(02) VALUE 0.
+       01  WS-VAL-STATUS            PIC 9(02) VALUE 0.
+       01  RPT-STATUS               PIC 9(02) VALUE 0.
+       01  CKPT-STATUS              PIC 9(02) VALUE 0.
        01  EOF-FLAG                 PIC X VALUE "N".
-       01  READ-COUNT               PIC 9(4) VALUE 0.
-       01  READ-LIMIT               PIC 9(4) VALUE 20.
+       01  WS-CLEAN-EOF             PIC X VALUE "N".
+       01  READ-COUNT               PIC 9(8) VALUE 0.
+       01  WRITE-COUNT              PIC 9(8) VALUE 0.
+       01  REJECT-COUNT             PIC 9(8) VALUE 0.
+       01  INVALID-COUNT            PIC 9(8) VALUE 0.
+       01  SKIP-COUNT               PIC 9(8) VALUE 0.
+       01  WS-KEY-VALID             PIC X VALUE "Y".
+       01  WS-VAL-REASON            PIC X(40).
+       01  WS-BLANK-COUNT           PIC 9(4) VALUE 0.
+       01  WS-IN-AMOUNT-BUF         PIC X(11).
+       01  WS-IN-AMOUNT-NUM REDEFINES WS-IN-AMOUNT-BUF
+                                    PIC 9(9)V99.
+       01  WS-MAX-RECORDS           PIC 9(8) VALUE 0.
+       01  WS-MAX-RECORDS-ENV       PIC X(8).
+       01  WS-START-TS              PIC X(21).
+       01  WS-END-TS                PIC X(21).
+       01  WS-RESTART-MODE          PIC X VALUE "N".
+       01  WS-CHECKPOINT-KEY        PIC X(10).
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(8) VALUE 500.
+       01  WS-CKPT-FILENAME         PIC X(80).
+           COPY STATCODE.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "LS-TO-IDX START".
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TS.
+
+           MOVE "input.txt" TO WS-INFILE-NAME.
+           ACCEPT WS-INFILE-NAME FROM ENVIRONMENT "LSIDX_INFILE".
+           IF WS-INFILE-NAME = SPACES
+               MOVE "input.txt" TO WS-INFILE-NAME
+           END-IF.
+
+           MOVE "IDXFILE" TO WS-IDXFILE-NAME.
+           ACCEPT WS-IDXFILE-NAME FROM ENVIRONMENT "LSIDX_IDXFILE".
+           IF WS-IDXFILE-NAME = SPACES
+               MOVE "IDXFILE" TO WS-IDXFILE-NAME
+           END-IF.
+
+           MOVE "ls_to_idx.rpt" TO WS-RPTFILE-NAME.
+           ACCEPT WS-RPTFILE-NAME FROM ENVIRONMENT "LSIDX_RPTFILE".
+           IF WS-RPTFILE-NAME = SPACES
+               MOVE "ls_to_idx.rpt" TO WS-RPTFILE-NAME
+           END-IF.
+
+           ACCEPT WS-CKPT-FILENAME FROM ENVIRONMENT "LSIDX_CKPTFILE".
+           IF WS-CKPT-FILENAME = SPACES
+               STRING FUNCTION TRIM(WS-IDXFILE-NAME) DELIMITED BY SIZE
+                       ".ckpt" DELIMITED BY SIZE
+                   INTO WS-CKPT-FILENAME
+           END-IF.
+
+           ACCEPT WS-MAX-RECORDS-ENV FROM ENVIRONMENT
+               "LSIDX_MAX_RECORDS".
+           IF WS-MAX-RECORDS-ENV NOT = SPACES
+                   AND FUNCTION TRIM(WS-MAX-RECORDS-ENV) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-MAX-RECORDS-ENV) TO WS-MAX-RECORDS
+           END-IF.
+
            OPEN INPUT INFILE.
 
            IF IN-STATUS NOT = "00"
+               MOVE IN-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
                DISPLAY "INFILE OPEN FAILED: " IN-STATUS
+                   " - " WS-FH-TEXT
+               MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF.
            DISPLAY "INFILE OPEN OK".
 
-           OPEN OUTPUT IDXFILE.
+           PERFORM CHECK-FOR-CHECKPOINT.
+
+           IF WS-RESTART-MODE = "Y"
+               DISPLAY "RESUMING AFTER CHECKPOINT KEY: "
+                   WS-CHECKPOINT-KEY
+               OPEN I-O IDXFILE
+           ELSE
+               OPEN OUTPUT IDXFILE
+           END-IF.
 
            IF IDX-STATUS NOT = "00"
+               MOVE IDX-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
                DISPLAY "IDXFILE OPEN FAILED: " IDX-STATUS
+                   " - " WS-FH-TEXT
+               MOVE 1 TO RETURN-CODE
                STOP RUN
            END-IF.
            DISPLAY "IDXFILE OPEN OK".
 
-           PERFORM UNTIL EOF-FLAG = "Y" OR READ-COUNT >= READ-LIMIT
+           IF WS-RESTART-MODE = "Y"
+               OPEN EXTEND REJFILE
+               IF REJ-STATUS = "35"
+                   OPEN OUTPUT REJFILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJFILE
+           END-IF.
+
+           IF REJ-STATUS NOT = "00"
+               MOVE REJ-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "REJFILE OPEN FAILED: " REJ-STATUS
+                   " - " WS-FH-TEXT
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-RESTART-MODE = "Y"
+               OPEN EXTEND VALFILE
+               IF WS-VAL-STATUS = "35"
+                   OPEN OUTPUT VALFILE
+               END-IF
+           ELSE
+               OPEN OUTPUT VALFILE
+           END-IF.
+
+           IF WS-VAL-STATUS NOT = "00"
+               MOVE WS-VAL-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "VALFILE OPEN FAILED: " WS-VAL-STATUS
+                   " - " WS-FH-TEXT
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+                   OR (WS-MAX-RECORDS > 0 AND
+                       READ-COUNT >= WS-MAX-RECORDS)
                READ INFILE NEXT
                    AT END
                        MOVE "Y" TO EOF-FLAG
+                       MOVE "Y" TO WS-CLEAN-EOF
                    NOT AT END
-                       MOVE IN-REC TO IDX-REC
-                       WRITE IDX-REC
                        ADD 1 TO READ-COUNT
+                       PERFORM PARSE-IN-REC-TO-IDX
+                       PERFORM VALIDATE-IDX-KEY
+                       IF WS-KEY-VALID = "N"
+                           PERFORM WRITE-INVALID-KEY
+                       ELSE
+                           IF WS-RESTART-MODE = "Y"
+                                   AND IDX-KEY NOT > WS-CHECKPOINT-KEY
+                               ADD 1 TO SKIP-COUNT
+                           ELSE
+                               WRITE IDX-REC
+                               PERFORM CHECK-WRITE-STATUS
+                               PERFORM MAYBE-WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
                END-READ
                IF IN-STATUS NOT = "00" AND IN-STATUS NOT = "10"
+                   MOVE IN-STATUS TO WS-FH-STATUS
+                   PERFORM DECODE-FH-STATUS
                    DISPLAY "INFILE READ FAILED: " IN-STATUS
-                   MOVE "Y" TO EOF-FLAG
-               END-IF
-               IF READ-COUNT > 1000
-                   DISPLAY "READ LIMIT REACHED"
+                       " - " WS-FH-TEXT
                    MOVE "Y" TO EOF-FLAG
                END-IF
            END-PERFORM.
 
-           CLOSE INFILE IDXFILE.
+           CLOSE INFILE IDXFILE REJFILE VALFILE.
+           IF WS-CLEAN-EOF = "Y"
+               CALL "CBL_DELETE_FILE" USING WS-CKPT-FILENAME
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TS.
+           PERFORM WRITE-CONTROL-REPORT THRU END-CONTROL-REPORT.
            DISPLAY "LS-TO-IDX DONE".
            STOP RUN.
+
+       CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CKPTFILE.
+           IF CKPT-STATUS = "00"
+               READ CKPTFILE INTO WS-CHECKPOINT-KEY
+               CLOSE CKPTFILE
+               MOVE "Y" TO WS-RESTART-MODE
+           END-IF.
+
+       MAYBE-WRITE-CHECKPOINT.
+           IF IDX-STATUS = "00" AND
+                   FUNCTION MOD(WRITE-COUNT WS-CHECKPOINT-INTERVAL) = 0
+               OPEN OUTPUT CKPTFILE
+               MOVE IDX-KEY TO CKPT-LINE
+               WRITE CKPT-LINE
+               CLOSE CKPTFILE
+           END-IF.
+
+       WRITE-CONTROL-REPORT.
+           OPEN OUTPUT RPTFILE.
+           IF RPT-STATUS NOT = "00"
+               MOVE RPT-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "RPTFILE OPEN FAILED: " RPT-STATUS
+                   " - " WS-FH-TEXT
+               MOVE 1 TO RETURN-CODE
+               GO TO END-CONTROL-REPORT
+           END-IF.
+           MOVE "LS-TO-IDX RUN CONTROL REPORT" TO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "START TIME  : " WS-START-TS
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "END TIME    : " WS-END-TS
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "RECORDS READ    : " READ-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "RECORDS WRITTEN : " WRITE-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "RECORDS REJECTED: " REJECT-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "RECORDS INVALID : " INVALID-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "RECORDS SKIPPED : " SKIP-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+           CLOSE RPTFILE.
+       END-CONTROL-REPORT.
+           EXIT.
+
+       CHECK-WRITE-STATUS.
+           IF IDX-STATUS = "00"
+               ADD 1 TO WRITE-COUNT
+               MOVE "N" TO WS-RESTART-MODE
+           ELSE
+               IF WS-RESTART-MODE = "Y" AND IDX-STATUS = "22"
+                   ADD 1 TO SKIP-COUNT
+               ELSE
+                   ADD 1 TO REJECT-COUNT
+                   MOVE IN-REC TO REJ-LINE
+                   MOVE IDX-STATUS TO WS-FH-STATUS
+                   PERFORM DECODE-FH-STATUS
+                   STRING "WRITE FAILED STATUS " IDX-STATUS
+                           " - " WS-FH-TEXT
+                       DELIMITED BY SIZE INTO REJ-REASON
+                   WRITE REJ-REC
+               END-IF
+           END-IF.
+
+       PARSE-IN-REC-TO-IDX.
+           MOVE SPACES TO IDX-REC.
+           MOVE IN-REC(1:10) TO IDX-KEY.
+           MOVE IN-REC(11:11) TO WS-IN-AMOUNT-BUF.
+           IF WS-IN-AMOUNT-BUF IS NUMERIC
+               MOVE WS-IN-AMOUNT-NUM TO IDX-AMOUNT
+           ELSE
+               MOVE 0 TO IDX-AMOUNT
+           END-IF.
+           MOVE IN-REC(22:8) TO IDX-TRANS-DATE.
+           MOVE IN-REC(30:2) TO IDX-STATUS-CODE.
+           MOVE IN-REC(32:69) TO IDX-DESCRIPTION.
+
+       VALIDATE-IDX-KEY.
+           MOVE "Y" TO WS-KEY-VALID.
+           IF IDX-KEY = SPACES
+               MOVE "N" TO WS-KEY-VALID
+               MOVE "BLANK KEY" TO WS-VAL-REASON
+           ELSE
+               MOVE 0 TO WS-BLANK-COUNT
+               INSPECT IDX-KEY TALLYING WS-BLANK-COUNT FOR ALL SPACE
+               IF WS-BLANK-COUNT > 0
+                   MOVE "N" TO WS-KEY-VALID
+                   MOVE "KEY CONTAINS BLANK (MALFORMED LINE)"
+                       TO WS-VAL-REASON
+               END-IF
+           END-IF.
+
+       WRITE-INVALID-KEY.
+           ADD 1 TO INVALID-COUNT
+           MOVE READ-COUNT TO VAL-LINE-NUM
+           MOVE IN-REC TO VAL-LINE
+           MOVE WS-VAL-REASON TO VAL-REASON
+           WRITE VAL-REC.
+
+       COPY STATDECP.
