@@ -0,0 +1,6 @@
+           05  IDX-KEY                  PIC X(10).
+           05  IDX-DATA.
+               10  IDX-AMOUNT           PIC 9(9)V99.
+               10  IDX-TRANS-DATE       PIC X(08).
+               10  IDX-STATUS-CODE      PIC X(02).
+               10  IDX-DESCRIPTION      PIC X(69).
