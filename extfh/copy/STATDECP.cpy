@@ -0,0 +1,55 @@
+       DECODE-FH-STATUS.
+           EVALUATE WS-FH-STATUS
+               WHEN "00"
+                   MOVE "SUCCESSFUL COMPLETION" TO WS-FH-TEXT
+               WHEN "02"
+                   MOVE "SUCCESS - DUPLICATE KEY" TO WS-FH-TEXT
+               WHEN "04"
+                   MOVE "SUCCESS - RECORD LENGTH MISMATCH"
+                       TO WS-FH-TEXT
+               WHEN "05"
+                   MOVE "SUCCESS - OPTIONAL FILE MISSING" TO WS-FH-TEXT
+               WHEN "10"
+                   MOVE "END OF FILE" TO WS-FH-TEXT
+               WHEN "21"
+                   MOVE "SEQUENCE ERROR" TO WS-FH-TEXT
+               WHEN "22"
+                   MOVE "DUPLICATE KEY ON WRITE" TO WS-FH-TEXT
+               WHEN "23"
+                   MOVE "RECORD NOT FOUND" TO WS-FH-TEXT
+               WHEN "24"
+                   MOVE "BOUNDARY VIOLATION" TO WS-FH-TEXT
+               WHEN "30"
+                   MOVE "PERMANENT I/O ERROR" TO WS-FH-TEXT
+               WHEN "34"
+                   MOVE "BOUNDARY VIOLATION - DISK FULL" TO WS-FH-TEXT
+               WHEN "35"
+                   MOVE "FILE NOT FOUND" TO WS-FH-TEXT
+               WHEN "37"
+                   MOVE "OPEN MODE NOT SUPPORTED FOR FILE"
+                       TO WS-FH-TEXT
+               WHEN "39"
+                   MOVE "CONFLICTING FILE ATTRIBUTES" TO WS-FH-TEXT
+               WHEN "41"
+                   MOVE "FILE ALREADY OPEN" TO WS-FH-TEXT
+               WHEN "42"
+                   MOVE "FILE NOT OPEN" TO WS-FH-TEXT
+               WHEN "43"
+                   MOVE "NO CURRENT RECORD FOR REWRITE/DELETE"
+                       TO WS-FH-TEXT
+               WHEN "44"
+                   MOVE "RECORD LENGTH ERROR" TO WS-FH-TEXT
+               WHEN "46"
+                   MOVE "READ ERROR - NO NEXT RECORD" TO WS-FH-TEXT
+               WHEN "47"
+                   MOVE "READ - FILE NOT OPEN FOR INPUT" TO WS-FH-TEXT
+               WHEN "48"
+                   MOVE "WRITE - FILE NOT OPEN FOR OUTPUT" TO WS-FH-TEXT
+               WHEN "49"
+                   MOVE "DELETE/REWRITE - FILE NOT OPEN FOR I-O"
+                       TO WS-FH-TEXT
+               WHEN "91"
+                   MOVE "RUNTIME/FILE SYSTEM DRIVER ERROR" TO WS-FH-TEXT
+               WHEN OTHER
+                   MOVE "UNKNOWN FILE STATUS" TO WS-FH-TEXT
+           END-EVALUATE.
