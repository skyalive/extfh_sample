@@ -0,0 +1,2 @@
+       01  WS-FH-STATUS             PIC X(02).
+       01  WS-FH-TEXT               PIC X(40).
