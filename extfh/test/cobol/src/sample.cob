@@ -3,38 +3,93 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TEST-FILE ASSIGN TO "testfile.isam"
+           SELECT TEST-FILE ASSIGN DYNAMIC WS-TESTFILE-NAME
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS TEST-KEY
+               ALTERNATE RECORD KEY IS TEST-DATA WITH DUPLICATES
                FILE STATUS IS WS-STATUS.
 
-           SELECT SEQ-FILE ASSIGN TO "seqfile.txt"
+           SELECT SEQ-FILE ASSIGN DYNAMIC WS-SEQFILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-SEQ-STATUS.
 
+           SELECT ARCHIVE-FILE ASSIGN TO "archive.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+           SELECT REL-FILE ASSIGN DYNAMIC WS-RELFILE-NAME
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-REL-KEY
+               FILE STATUS IS WS-REL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TEST-FILE.
        01  TEST-RECORD.
-           05  TEST-KEY       PIC 9(05).
-           05  TEST-DATA      PIC X(20).
+           05  TEST-KEY           PIC 9(05).
+           05  TEST-DATA.
+               10  TEST-STATUS-CODE   PIC X(02).
+               10  TEST-TRANS-DATE    PIC X(08).
+               10  TEST-AMOUNT        PIC 9(03)V99.
+               10  TEST-DESCRIPTION   PIC X(05).
 
        FD  SEQ-FILE.
        01  SEQ-RECORD.
            05  SEQ-DATA       PIC X(30).
 
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD.
+           05  ARCH-KEY        PIC 9(05).
+           05  FILLER          PIC X(3) VALUE " - ".
+           05  ARCH-DATA       PIC X(20).
+           05  FILLER          PIC X(4) VALUE " AT ".
+           05  ARCH-TIMESTAMP  PIC X(21).
+
+       FD  REL-FILE.
+       01  REL-RECORD.
+           05  REL-DATA        PIC X(20).
+
        WORKING-STORAGE SECTION.
+       01  WS-TESTFILE-NAME   PIC X(256).
+       01  WS-SEQFILE-NAME    PIC X(256).
+       01  WS-RELFILE-NAME    PIC X(256).
        01  WS-STATUS          PIC 9(02).
        01  WS-SEQ-STATUS      PIC 9(02).
-       01  WS-DISPLAY-MSG     PIC X(50).
+       01  WS-ARCHIVE-STATUS  PIC 9(02).
+       01  WS-REL-STATUS      PIC 9(02).
+       01  WS-REL-KEY         PIC 9(05).
+       01  WS-DISPLAY-MSG     PIC X(60).
+       01  WS-FIELD-MSG       PIC X(80).
+       01  WS-AMOUNT-EDIT     PIC ZZ9.99.
+           COPY STATCODE.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Starting EXTFH Sample App".
 
-           PERFORM TEST-INDEXED-FILE.
-           PERFORM TEST-SEQUENTIAL-FILE.
+           MOVE "testfile.isam" TO WS-TESTFILE-NAME.
+           ACCEPT WS-TESTFILE-NAME FROM ENVIRONMENT "SAMPLE_TESTFILE".
+           IF WS-TESTFILE-NAME = SPACES
+               MOVE "testfile.isam" TO WS-TESTFILE-NAME
+           END-IF.
+
+           MOVE "seqfile.txt" TO WS-SEQFILE-NAME.
+           ACCEPT WS-SEQFILE-NAME FROM ENVIRONMENT "SAMPLE_SEQFILE".
+           IF WS-SEQFILE-NAME = SPACES
+               MOVE "seqfile.txt" TO WS-SEQFILE-NAME
+           END-IF.
+
+           MOVE "relfile.dat" TO WS-RELFILE-NAME.
+           ACCEPT WS-RELFILE-NAME FROM ENVIRONMENT "SAMPLE_RELFILE".
+           IF WS-RELFILE-NAME = SPACES
+               MOVE "relfile.dat" TO WS-RELFILE-NAME
+           END-IF.
+
+           PERFORM TEST-INDEXED-FILE THRU END-INDEXED.
+           PERFORM TEST-SEQUENTIAL-FILE THRU END-SEQUENTIAL.
+           PERFORM TEST-RELATIVE-FILE THRU END-RELATIVE.
 
            DISPLAY "Sample App Completed".
            STOP RUN.
@@ -43,43 +98,70 @@
            DISPLAY "--- Testing INDEXED File ---".
            OPEN OUTPUT TEST-FILE.
            IF WS-STATUS NOT = "00"
+               MOVE WS-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
                DISPLAY "Error opening file: " WS-STATUS
+                   " - " WS-FH-TEXT
                GO TO END-INDEXED
            END-IF.
 
            MOVE 12345 TO TEST-KEY.
-           MOVE "Hello World" TO TEST-DATA.
+           MOVE "OK" TO TEST-STATUS-CODE.
+           MOVE "20260102" TO TEST-TRANS-DATE.
+           MOVE 100.00 TO TEST-AMOUNT.
+           MOVE "DEMO1" TO TEST-DESCRIPTION.
            WRITE TEST-RECORD.
            IF WS-STATUS = "00"
                DISPLAY "Record written successfully"
            ELSE
+               MOVE WS-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
                DISPLAY "Error writing record: " WS-STATUS
+                   " - " WS-FH-TEXT
            END-IF.
 
            MOVE 23456 TO TEST-KEY.
-           MOVE "Second Record" TO TEST-DATA.
+           MOVE "OK" TO TEST-STATUS-CODE.
+           MOVE "20260101" TO TEST-TRANS-DATE.
+           MOVE 123.45 TO TEST-AMOUNT.
+           MOVE "DEMO2" TO TEST-DESCRIPTION.
            WRITE TEST-RECORD.
            IF WS-STATUS = "00"
                DISPLAY "Second record written successfully"
            ELSE
+               MOVE WS-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
                DISPLAY "Error writing second record: " WS-STATUS
+                   " - " WS-FH-TEXT
            END-IF.
 
            MOVE 12345 TO TEST-KEY.
-           MOVE "Dup Record" TO TEST-DATA.
+           MOVE "DP" TO TEST-STATUS-CODE.
+           MOVE "20260103" TO TEST-TRANS-DATE.
+           MOVE 1.00 TO TEST-AMOUNT.
+           MOVE "DUPRC" TO TEST-DESCRIPTION.
            WRITE TEST-RECORD.
            IF WS-STATUS = "00"
                DISPLAY "Unexpected duplicate write success"
            ELSE
+               MOVE WS-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
                DISPLAY "Duplicate write status: " WS-STATUS
+                   " - " WS-FH-TEXT
            END-IF.
 
-           MOVE "Hello Rewrite" TO TEST-DATA.
+           MOVE "RW" TO TEST-STATUS-CODE.
+           MOVE "20260104" TO TEST-TRANS-DATE.
+           MOVE 200.00 TO TEST-AMOUNT.
+           MOVE "RWRIT" TO TEST-DESCRIPTION.
            REWRITE TEST-RECORD.
            IF WS-STATUS = "00"
                DISPLAY "Record rewritten successfully"
            ELSE
+               MOVE WS-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
                DISPLAY "Error rewriting record: " WS-STATUS
+                   " - " WS-FH-TEXT
            END-IF.
 
            CLOSE TEST-FILE.
@@ -88,7 +170,10 @@
            MOVE 12345 TO TEST-KEY.
            START TEST-FILE KEY >= TEST-KEY
                INVALID KEY
+                   MOVE WS-STATUS TO WS-FH-STATUS
+                   PERFORM DECODE-FH-STATUS
                    DISPLAY "Error starting read: " WS-STATUS
+                       " - " WS-FH-TEXT
                NOT INVALID KEY
                    READ TEST-FILE NEXT
                    IF WS-STATUS = "00"
@@ -101,7 +186,10 @@
                        END-STRING
                        DISPLAY WS-DISPLAY-MSG
                    ELSE
+                       MOVE WS-STATUS TO WS-FH-STATUS
+                       PERFORM DECODE-FH-STATUS
                        DISPLAY "Error reading next: " WS-STATUS
+                           " - " WS-FH-TEXT
                    END-IF
            END-START.
            READ TEST-FILE RECORD KEY IS TEST-KEY.
@@ -115,37 +203,300 @@
                END-STRING
                DISPLAY WS-DISPLAY-MSG
            ELSE
+               MOVE WS-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
                DISPLAY "Error reading record: " WS-STATUS
+                   " - " WS-FH-TEXT
            END-IF.
+           PERFORM ARCHIVE-BEFORE-DELETE.
            DELETE TEST-FILE.
            IF WS-STATUS = "00"
                DISPLAY "Record deleted successfully"
            ELSE
+               MOVE WS-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
                DISPLAY "Error deleting record: " WS-STATUS
+                   " - " WS-FH-TEXT
            END-IF.
            READ TEST-FILE RECORD KEY IS TEST-KEY.
            IF WS-STATUS = "00"
                DISPLAY "Unexpected read after delete"
            ELSE
+               MOVE WS-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
                DISPLAY "Read after delete status: " WS-STATUS
+                   " - " WS-FH-TEXT
            END-IF.
+
+           MOVE "OK" TO TEST-STATUS-CODE.
+           MOVE "20260101" TO TEST-TRANS-DATE.
+           MOVE 123.45 TO TEST-AMOUNT.
+           MOVE "DEMO2" TO TEST-DESCRIPTION.
+           START TEST-FILE KEY IS = TEST-DATA
+               INVALID KEY
+                   MOVE WS-STATUS TO WS-FH-STATUS
+                   PERFORM DECODE-FH-STATUS
+                   DISPLAY "Error starting alt key read: " WS-STATUS
+                       " - " WS-FH-TEXT
+               NOT INVALID KEY
+                   READ TEST-FILE
+                   IF WS-STATUS = "00"
+                       STRING
+                           "Read By Alt Key: Key=" DELIMITED BY SIZE
+                           TEST-KEY DELIMITED BY SIZE
+                           " Data=" DELIMITED BY SIZE
+                           TEST-DATA DELIMITED BY SIZE
+                           INTO WS-DISPLAY-MSG
+                       END-STRING
+                       DISPLAY WS-DISPLAY-MSG
+                       MOVE TEST-AMOUNT TO WS-AMOUNT-EDIT
+                       STRING
+                           "  Fields: Status=" DELIMITED BY SIZE
+                           TEST-STATUS-CODE DELIMITED BY SIZE
+                           " Date=" DELIMITED BY SIZE
+                           TEST-TRANS-DATE DELIMITED BY SIZE
+                           " Amount=" DELIMITED BY SIZE
+                           WS-AMOUNT-EDIT DELIMITED BY SIZE
+                           " Desc=" DELIMITED BY SIZE
+                           TEST-DESCRIPTION DELIMITED BY SIZE
+                           INTO WS-FIELD-MSG
+                       END-STRING
+                       DISPLAY WS-FIELD-MSG
+                   ELSE
+                       MOVE WS-STATUS TO WS-FH-STATUS
+                       PERFORM DECODE-FH-STATUS
+                       DISPLAY "Error reading by alt key: " WS-STATUS
+                           " - " WS-FH-TEXT
+                   END-IF
+           END-START.
+
            CLOSE TEST-FILE.
        END-INDEXED.
            EXIT.
 
+       ARCHIVE-BEFORE-DELETE.
+           OPEN EXTEND ARCHIVE-FILE.
+           IF WS-ARCHIVE-STATUS = "35"
+               OPEN OUTPUT ARCHIVE-FILE
+           END-IF.
+           IF WS-ARCHIVE-STATUS NOT = "00"
+               MOVE WS-ARCHIVE-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "Error opening archive file: " WS-ARCHIVE-STATUS
+                   " - " WS-FH-TEXT
+           ELSE
+               MOVE TEST-KEY TO ARCH-KEY
+               MOVE TEST-DATA TO ARCH-DATA
+               MOVE FUNCTION CURRENT-DATE TO ARCH-TIMESTAMP
+               WRITE ARCHIVE-RECORD
+               IF WS-ARCHIVE-STATUS = "00"
+                   DISPLAY "Record archived before delete"
+               ELSE
+                   MOVE WS-ARCHIVE-STATUS TO WS-FH-STATUS
+                   PERFORM DECODE-FH-STATUS
+                   DISPLAY "Error archiving record: " WS-ARCHIVE-STATUS
+                       " - " WS-FH-TEXT
+               END-IF
+               CLOSE ARCHIVE-FILE
+           END-IF.
+
        TEST-SEQUENTIAL-FILE.
            DISPLAY "--- Testing SEQUENTIAL File ---".
            OPEN OUTPUT SEQ-FILE.
+           IF WS-SEQ-STATUS NOT = "00"
+               MOVE WS-SEQ-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "Error opening seq file for output: "
+                   WS-SEQ-STATUS " - " WS-FH-TEXT
+               GO TO END-SEQUENTIAL
+           END-IF.
+
            MOVE "Sequential Line 1" TO SEQ-DATA.
            WRITE SEQ-RECORD.
+           IF WS-SEQ-STATUS = "00"
+               DISPLAY "Seq record 1 written successfully"
+           ELSE
+               MOVE WS-SEQ-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "Error writing seq record 1: " WS-SEQ-STATUS
+                   " - " WS-FH-TEXT
+           END-IF.
+
            MOVE "Sequential Line 2" TO SEQ-DATA.
            WRITE SEQ-RECORD.
+           IF WS-SEQ-STATUS = "00"
+               DISPLAY "Seq record 2 written successfully"
+           ELSE
+               MOVE WS-SEQ-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "Error writing seq record 2: " WS-SEQ-STATUS
+                   " - " WS-FH-TEXT
+           END-IF.
+
            CLOSE SEQ-FILE.
 
            OPEN INPUT SEQ-FILE.
+           IF WS-SEQ-STATUS NOT = "00"
+               MOVE WS-SEQ-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "Error opening seq file for input: "
+                   WS-SEQ-STATUS " - " WS-FH-TEXT
+               GO TO END-SEQUENTIAL
+           END-IF.
+
            READ SEQ-FILE NEXT.
-           DISPLAY "Read Seq: " SEQ-DATA.
+           IF WS-SEQ-STATUS = "00"
+               DISPLAY "Read Seq: " SEQ-DATA
+           ELSE
+               MOVE WS-SEQ-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "Error reading seq record 1: " WS-SEQ-STATUS
+                   " - " WS-FH-TEXT
+           END-IF.
+
            READ SEQ-FILE NEXT.
-           DISPLAY "Read Seq: " SEQ-DATA.
+           IF WS-SEQ-STATUS = "00"
+               DISPLAY "Read Seq: " SEQ-DATA
+           ELSE
+               MOVE WS-SEQ-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "Error reading seq record 2: " WS-SEQ-STATUS
+                   " - " WS-FH-TEXT
+           END-IF.
+
+           READ SEQ-FILE NEXT.
+           IF WS-SEQ-STATUS = "00"
+               DISPLAY "Unexpected read past end of sequential file: "
+                   SEQ-DATA
+           ELSE
+               MOVE WS-SEQ-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "Read past end of file status: " WS-SEQ-STATUS
+                   " - " WS-FH-TEXT
+           END-IF.
+
            CLOSE SEQ-FILE.
+
+           MOVE "no_such_seqfile.txt" TO WS-SEQFILE-NAME.
+           OPEN INPUT SEQ-FILE.
+           IF WS-SEQ-STATUS = "00"
+               DISPLAY "Unexpected open success on missing seq file"
+               CLOSE SEQ-FILE
+           ELSE
+               MOVE WS-SEQ-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "Bad open (missing file) status: "
+                   WS-SEQ-STATUS " - " WS-FH-TEXT
+           END-IF.
+       END-SEQUENTIAL.
            EXIT.
+
+       TEST-RELATIVE-FILE.
+           DISPLAY "--- Testing RELATIVE File ---".
+           OPEN OUTPUT REL-FILE.
+           IF WS-REL-STATUS NOT = "00"
+               MOVE WS-REL-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "Error opening relative file: " WS-REL-STATUS
+                   " - " WS-FH-TEXT
+               GO TO END-RELATIVE
+           END-IF.
+
+           MOVE 1 TO WS-REL-KEY.
+           MOVE "Relative Record 1" TO REL-DATA.
+           WRITE REL-RECORD.
+           IF WS-REL-STATUS = "00"
+               DISPLAY "Relative record 1 written successfully"
+           ELSE
+               MOVE WS-REL-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "Error writing relative record 1: "
+                   WS-REL-STATUS " - " WS-FH-TEXT
+           END-IF.
+
+           MOVE 2 TO WS-REL-KEY.
+           MOVE "Relative Record 2" TO REL-DATA.
+           WRITE REL-RECORD.
+           IF WS-REL-STATUS = "00"
+               DISPLAY "Relative record 2 written successfully"
+           ELSE
+               MOVE WS-REL-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "Error writing relative record 2: "
+                   WS-REL-STATUS " - " WS-FH-TEXT
+           END-IF.
+
+           CLOSE REL-FILE.
+
+           OPEN I-O REL-FILE.
+           MOVE 2 TO WS-REL-KEY.
+           READ REL-FILE.
+           IF WS-REL-STATUS = "00"
+               STRING
+                   "Read Relative: Key=" DELIMITED BY SIZE
+                   WS-REL-KEY DELIMITED BY SIZE
+                   " Data=" DELIMITED BY SIZE
+                   REL-DATA DELIMITED BY SIZE
+                   INTO WS-DISPLAY-MSG
+               END-STRING
+               DISPLAY WS-DISPLAY-MSG
+               MOVE "Relative Rewrite" TO REL-DATA
+               REWRITE REL-RECORD
+               IF WS-REL-STATUS = "00"
+                   DISPLAY "Relative record rewritten successfully"
+               ELSE
+                   MOVE WS-REL-STATUS TO WS-FH-STATUS
+                   PERFORM DECODE-FH-STATUS
+                   DISPLAY "Error rewriting relative record: "
+                       WS-REL-STATUS " - " WS-FH-TEXT
+               END-IF
+           ELSE
+               MOVE WS-REL-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "Error reading relative record: "
+                   WS-REL-STATUS " - " WS-FH-TEXT
+           END-IF.
+
+           MOVE 1 TO WS-REL-KEY.
+           START REL-FILE KEY IS NOT LESS THAN WS-REL-KEY
+               INVALID KEY
+                   MOVE WS-REL-STATUS TO WS-FH-STATUS
+                   PERFORM DECODE-FH-STATUS
+                   DISPLAY "Error starting relative read: "
+                       WS-REL-STATUS " - " WS-FH-TEXT
+               NOT INVALID KEY
+                   READ REL-FILE NEXT RECORD
+                   IF WS-REL-STATUS = "00"
+                       STRING
+                           "Read Next Relative: Key="
+                               DELIMITED BY SIZE
+                           WS-REL-KEY DELIMITED BY SIZE
+                           " Data=" DELIMITED BY SIZE
+                           REL-DATA DELIMITED BY SIZE
+                           INTO WS-DISPLAY-MSG
+                       END-STRING
+                       DISPLAY WS-DISPLAY-MSG
+                   ELSE
+                       MOVE WS-REL-STATUS TO WS-FH-STATUS
+                       PERFORM DECODE-FH-STATUS
+                       DISPLAY "Error reading next relative: "
+                           WS-REL-STATUS " - " WS-FH-TEXT
+                   END-IF
+           END-START.
+
+           MOVE 1 TO WS-REL-KEY.
+           DELETE REL-FILE RECORD.
+           IF WS-REL-STATUS = "00"
+               DISPLAY "Relative record 1 deleted successfully"
+           ELSE
+               MOVE WS-REL-STATUS TO WS-FH-STATUS
+               PERFORM DECODE-FH-STATUS
+               DISPLAY "Error deleting relative record: "
+                   WS-REL-STATUS " - " WS-FH-TEXT
+           END-IF.
+
+           CLOSE REL-FILE.
+       END-RELATIVE.
+           EXIT.
+
+       COPY STATDECP.
